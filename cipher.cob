@@ -8,80 +8,564 @@ environment division.
 input-output section.
 file-control.
 	select ifile 	assign to fChoice
-		organization is line sequential.
+		organization is line sequential
+		file status is ifile-status.
+	select ofile 	assign to oChoice
+		organization is line sequential
+		file status is ofile-status.
+	select cfile 	assign to bChoice
+		organization is line sequential
+		file status is cfile-status.
+	select rptfile	assign to "CIPHER-AUDIT.LOG"
+		organization is line sequential
+		file status is rptfile-status.
+	select ckfile	assign to ckChoice
+		organization is line sequential
+		file status is ckfile-status.
+	select otmpfile	assign to otmpChoice
+		organization is line sequential
+		file status is otmpfile-status.
 
 data division.
 	file section.
 	fd ifile.
 	01 in-record.
 		05 word		pic X(100).
+	fd ofile.
+	01 out-record.
+		05 outWord	pic X(100).
+	fd cfile.
+	01 control-record.
+		05 controlFileName
+					pic X(50).
+	fd rptfile.
+	01 report-record.
+		05 rptLine	pic X(200).
+	fd ckfile.
+	01 checkpoint-record.
+		05 ckpt-counter-in
+					pic 9(8).
+		05 ckpt-chars-in
+					pic 9(8).
+		05 ckpt-status-in
+					pic X(10).
+	fd otmpfile.
+	01 otmp-record.
+		05 otmpLine	pic X(100).
 
 working-storage section.
 
 	01 switches.
-		05 eof-switch	pic x value "N".	
+		05 eof-switch	pic x value "N".
 		05 choice		pic x.
 		05 fChoice		pic x(50).
+		05 oChoice		pic x(50).
+		05 ifile-status	pic xx.
+		05 ofile-status	pic xx.
+		05 open-tries	pic 9.
+		05 batch-switch	pic x value "N".
+		05 bChoice		pic x(50).
+		05 cfile-status	pic xx.
+		05 batch-eof	pic x value "N".
+		05 rptfile-status
+						pic xx.
+		05 ckChoice		pic x(50).
+		05 ckfile-status
+						pic xx.
+		05 ckpt-eof		pic x value "N".
+		05 otmpChoice	pic x(50).
+		05 otmpfile-status
+						pic xx.
+		05 trunc-eof	pic x value "N".
+		05 resume-switch
+						pic x value "N".
+		05 interactive-switch
+						pic x value "N".
+		05 resume-status
+						pic x(10).
 	01 counters.
-		05 counter		pic 9(3) value 0.
+		05 counter		pic 9(8) value 0.
 		05 trail		pic 99.
 		05 strLength	pic 9(3).
 		05 strLength2	pic 9(3).
-		05 i			pic 99.
+		05 i			pic 9(3).
 		05 cyphCount	pic 9(8).
+		05 keyLength	pic 99.
+		05 keyTrail		pic 99.
+		05 charsEnciphered
+						pic 9(8) value 0.
+		05 resume-counter
+						pic 9(8) value 0.
+		05 resume-chars	pic 9(8) value 0.
+		05 checkpoint-interval
+						pic 9(4) value 100.
+		05 skip-i		pic 9(8).
 	01 string1.
 		05 str			pic x occurs 100 times.
+	01 string2.
+		05 outStr		pic x occurs 100 times.
+	01 outLine redefines string2
+					pic x(100).
 	01 cyphVal			pic 9(8).
 	01 offset			pic 9(8).
+	01 shiftVal			pic 9(8).
+	01 keyword			pic x(20).
+	01 keySym			pic x.
+
+	01 parm-fields.
+		05 parm-line		pic x(200).
+		05 parm-mode		pic x.
+		05 parm-file		pic x(50).
+		05 parm-choice		pic x.
+		05 parm-keyword		pic x(20).
+
+	01 rpt-detail			pic x(200).
+	01 rpt-choice-word		pic x(9).
+	01 rpt-counter-ed		pic z(7)9.
+	01 rpt-chars-ed			pic z(7)9.
+	01 rpt-cyphcount-ed		pic z(6)9.
+	01 verify-original		pic x(100).
+	01 verify-status		pic x(8) value spaces.
 
 procedure division.
 
-000-main.	
+000-main.
 
-*> 	User must copy code encrypted output to a file then re-run for decryption
-	display "Enter a file to encrypt or decrypt.".
-	accept fChoice.
-	
-	open input ifile.
-	
-	read ifile
-		at end
-			move "Y" to eof-switch
-		not at end
-			compute counter = counter + 1
-	end-read.
-	
-	display "*****************************************".
-	display "Would you like to (e)ncrypt or (d)ecrypt?".
-	display "*****************************************".
-	
-	accept choice.
-	
-	if choice is equal to "e"
-		Display "+-----------------+"
-		display "|Encrypted Message|"
-		Display "+-----------------+"
-		Display " "
-		perform 100-encrypt
-			until eof-switch = "Y"
-	else 
-		if choice is equal to "d"
-			Display "+-----------------+"
-			display "|Decrypted Message|"
-			Display "+-----------------+"
-			Display " "
-			perform 200-decrypt
-				until eof-switch = "Y"
+	perform 010-get-run-parameters.
+	perform 060-compute-key-length.
+	perform 080-open-report.
+
+	if batch-switch is equal to "Y"
+		perform 700-batch-loop
+	else
+		perform 020-process-file
+	end-if.
+
+	close rptfile.
+
+	stop run.
+
+*> Opens the audit report in extend mode so each run appends its
+*> summary line(s) to the same running log instead of overwriting the
+*> history of prior runs; creates the log on the very first run.
+080-open-report.
+
+	open extend rptfile.
+	if rptfile-status is equal to "05" or rptfile-status is equal to "35"
+		open output rptfile
+	end-if.
+
+*> Reads MODE FILENAME CHOICE KEYWORD from the command line (e.g. for a
+*> JCL PARM or a scheduler invocation) so the job can run unattended.
+*> With no command-line parameters supplied, falls back to the original
+*> interactive prompts for a person at a keyboard.
+010-get-run-parameters.
+
+	accept parm-line from command-line.
+	if parm-line is equal to spaces
+		move "Y" to interactive-switch
+		display "Process a (s)ingle file or a (b)atch list of files?"
+		accept batch-switch
+		if batch-switch is equal to "b" or batch-switch is equal to "B"
+			move "Y" to batch-switch
+			display "Enter the control file listing the files to process."
+			accept bChoice
+		else
+			move "N" to batch-switch
+			display "Enter a file to encrypt or decrypt."
+			accept fChoice
+		end-if
+
+		display "Enter a keyword to drive the cipher shift."
+		accept keyword
+
+		display "*****************************************"
+		display "Would you like to (e)ncrypt, (d)ecrypt, or (v)erify a round trip?"
+		display "*****************************************"
+		accept choice
+	else
+		move "N" to interactive-switch
+		unstring parm-line delimited by all spaces
+			into parm-mode parm-file parm-choice parm-keyword
+		end-unstring
+		move parm-choice to choice
+		move parm-keyword to keyword
+		if parm-mode is equal to "B" or parm-mode is equal to "b"
+			move "Y" to batch-switch
+			move parm-file to bChoice
+		else
+			move "N" to batch-switch
+			move parm-file to fChoice
+		end-if
+	end-if.
+	move function lower-case(choice) to choice.
+
+*> Runs the full open/cipher/close pipeline for whichever file is
+*> currently named in fChoice - shared by the single-file path and the
+*> batch loop so both drive the same per-file logic.
+020-process-file.
+
+	move 0 to counter.
+	move 0 to charsEnciphered.
+	move 0 to cyphCount.
+	move spaces to ofile-status.
+	move "N" to eof-switch.
+	move spaces to verify-status.
+	if choice is equal to "v"
+		move "MATCH" to verify-status
+	end-if.
+
+	perform 070-open-input-file.
+
+	if ifile-status is equal to "00"
+*> Only a recognized e/d/v command may create an output file or a
+*> checkpoint - an invalid command has nothing to process and must
+*> not fabricate output/checkpoint artifacts or a COMPLETE marker.
+		if choice is equal to "e" or choice is equal to "d" or choice is equal to "v"
+			perform 050-build-output-filename
+			perform 055-build-restart-filename
+			perform 085-check-restart
+
+			if resume-switch is equal to "Y"
+				perform 087-skip-to-checkpoint
+				perform 088-truncate-output
+				if ofile-status is equal to "00"
+					open extend ofile
+				end-if
+			else
+				open output ofile
+			end-if
+
+			if ofile-status is equal to "00"
+				perform 086-open-checkpoint
+
+				read ifile
+					at end
+						move "Y" to eof-switch
+					not at end
+						compute counter = counter + 1
+				end-read
+
+				if choice is equal to "e"
+					Display "+-----------------+"
+					display "|Encrypted Message|"
+					Display "+-----------------+"
+					Display " "
+					perform 100-encrypt
+						until eof-switch = "Y"
+				else
+					if choice is equal to "d"
+						Display "+-----------------+"
+						display "|Decrypted Message|"
+						Display "+-----------------+"
+						Display " "
+						perform 200-decrypt
+							until eof-switch = "Y"
+					else
+						Display "+-----------------+"
+						display "|Verify Round-Trip|"
+						Display "+-----------------+"
+						Display " "
+						perform 400-verify
+							until eof-switch = "Y"
+					end-if
+				end-if
+				Display " "
+
+				perform 096-write-final-checkpoint
+				close ofile
+				close ckfile
+			else
+				display "Could not open output file '" function trim(oChoice) "' (status " ofile-status ")."
+			end-if
 		else
 			display "Please enter a valid command."
 		end-if
+
+		close ifile
+	end-if.
+
+*> Always write an audit line, even when the input or output file
+*> could not be opened, so a batch (700-batch-loop) or unattended
+*> (010-get-run-parameters PARM path) run leaves a reconciliation
+*> trail for every file it was told to process, not just the ones
+*> that succeeded.
+	perform 090-write-report-line.
+
+*> Writes one audit line per file processed - records read, characters
+*> enciphered, which file, encrypt/decrypt/verify, and the keyword
+*> cycle point (cyphCount) the run ended on - so a run can be
+*> reconciled against afterwards.
+090-write-report-line.
+
+	move spaces to rpt-choice-word.
+	if ifile-status is not equal to "00" or ofile-status is not equal to "00"
+		move "SKIPPED" to rpt-choice-word
+	else
+		if choice is equal to "e"
+			move "ENCRYPT" to rpt-choice-word
+		else
+			if choice is equal to "d"
+				move "DECRYPT" to rpt-choice-word
+			else
+				if choice is equal to "v"
+					move "VERIFY" to rpt-choice-word
+				else
+					move "UNKNOWN" to rpt-choice-word
+				end-if
+			end-if
+		end-if
+	end-if.
+	move counter to rpt-counter-ed.
+	move charsEnciphered to rpt-chars-ed.
+	move cyphCount to rpt-cyphcount-ed.
+	move spaces to rpt-detail.
+	if rpt-choice-word is equal to "SKIPPED"
+		string "file=" function trim(fChoice) delimited by size
+			" op=SKIPPED" delimited by size
+			" input-status=" ifile-status delimited by size
+			" output-status=" ofile-status delimited by size
+			into rpt-detail
+	else
+		if choice is equal to "v"
+			string "file=" function trim(fChoice) delimited by size
+				" op=" rpt-choice-word delimited by size
+				" records=" rpt-counter-ed delimited by size
+				" chars-enciphered=" rpt-chars-ed delimited by size
+				" ending-cycle-point=" rpt-cyphcount-ed delimited by size
+				" verify-result=" function trim(verify-status) delimited by size
+				into rpt-detail
+		else
+			string "file=" function trim(fChoice) delimited by size
+				" op=" rpt-choice-word delimited by size
+				" records=" rpt-counter-ed delimited by size
+				" chars-enciphered=" rpt-chars-ed delimited by size
+				" ending-cycle-point=" rpt-cyphcount-ed delimited by size
+				into rpt-detail
+		end-if
+	end-if.
+	move rpt-detail to rptLine.
+	write report-record.
+
+*> Loops 020-process-file over every filename listed in the control
+*> file named by bChoice, reusing the same choice and keyword for all
+*> of them so a whole folder can be ciphered in one invocation.
+700-batch-loop.
+
+	move "N" to batch-eof.
+	open input cfile.
+	if cfile-status is not equal to "00"
+		display "Could not open control file '" function trim(bChoice) "' (status " cfile-status ")."
+	else
+		read cfile
+			at end
+				move "Y" to batch-eof
+		end-read
+		perform until batch-eof is equal to "Y"
+			move controlFileName to fChoice
+			perform 020-process-file
+			read cfile
+				at end
+					move "Y" to batch-eof
+			end-read
+		end-perform
+		close cfile
+	end-if.
+
+*> Builds the companion output filename the ciphered text is written to,
+*> e.g. input.txt -> input.txt.enc / input.txt.dec, so a decrypt run can
+*> simply be pointed at the file the encrypt run just produced.
+050-build-output-filename.
+
+	move spaces to oChoice.
+	if choice is equal to "e"
+		string function trim(fChoice) delimited by size
+			".enc" delimited by size
+			into oChoice
+	else
+		if choice is equal to "v"
+			string function trim(fChoice) delimited by size
+				".vfy" delimited by size
+				into oChoice
+		else
+			string function trim(fChoice) delimited by size
+				".dec" delimited by size
+				into oChoice
+		end-if
+	end-if.
+
+*> Builds the checkpoint filename a large file's progress is restarted
+*> from, e.g. input.txt -> input.txt.e.ckpt. The operation (e/d/v) is
+*> folded into the name, the same way 050-build-output-filename folds
+*> it into the output extension, so a checkpoint left by one operation
+*> is never mistaken for a checkpoint of a different operation against
+*> the same input file.
+055-build-restart-filename.
+
+	move spaces to ckChoice.
+	if choice is equal to "e"
+		string function trim(fChoice) delimited by size
+			".e.ckpt" delimited by size
+			into ckChoice
+	else
+		if choice is equal to "v"
+			string function trim(fChoice) delimited by size
+				".v.ckpt" delimited by size
+				into ckChoice
+		else
+			string function trim(fChoice) delimited by size
+				".d.ckpt" delimited by size
+				into ckChoice
+		end-if
+	end-if.
+
+*> Opens the input file, re-prompting for a filename instead of abending
+*> when the operator mistypes a path or points at a file with bad
+*> permissions.
+070-open-input-file.
+
+	move 0 to open-tries.
+	open input ifile.
+	if batch-switch is not equal to "Y" and interactive-switch is equal to "Y"
+		perform until ifile-status is equal to "00" or open-tries is equal to 5
+			add 1 to open-tries
+			display "Could not open '" function trim(fChoice) "' (status " ifile-status "). Please re-enter the filename."
+			accept fChoice
+			open input ifile
+		end-perform
+	end-if.
+	if ifile-status is not equal to "00"
+		display "Skipping '" function trim(fChoice) "' - could not open (status " ifile-status ")."
+	end-if.
+
+*> Reads the checkpoint file left by a prior interrupted run of this
+*> input, if any, so a large file can pick back up where it left off
+*> instead of reprocessing every record from the start. Since cyphCount
+*> already restarts its cycle every record, the only progress that
+*> needs to survive a restart is how many records were already written.
+085-check-restart.
+
+	move "N" to resume-switch.
+	move 0 to resume-counter.
+	move spaces to resume-status.
+	move "N" to ckpt-eof.
+	open input ckfile.
+	if ckfile-status is equal to "00"
+		perform until ckpt-eof is equal to "Y"
+			read ckfile
+				at end
+					move "Y" to ckpt-eof
+				not at end
+					move ckpt-counter-in to resume-counter
+					move ckpt-chars-in to resume-chars
+					move ckpt-status-in to resume-status
+			end-read
+		end-perform
+		close ckfile
+		if resume-status is equal to "INCOMPLETE" and resume-counter is greater than 0
+			move "Y" to resume-switch
+		end-if
+	end-if.
+
+*> Opens the checkpoint file in append mode, the same extend-with-
+*> output-fallback pattern 080-open-report uses, so this run's
+*> checkpoints are added to any history left by earlier runs.
+086-open-checkpoint.
+
+	open extend ckfile.
+	if ckfile-status is equal to "05" or ckfile-status is equal to "35"
+		open output ckfile
+	end-if.
+
+*> Discards the input records a prior run already finished so
+*> processing resumes right after the last checkpoint.
+087-skip-to-checkpoint.
+
+	display "Resuming '" function trim(fChoice) "' from record " resume-counter " (checkpoint found)."
+	perform varying skip-i from 1 by 1 until skip-i is greater than resume-counter
+		read ifile
+			at end
+				move "Y" to eof-switch
+		end-read
+	end-perform.
+	move resume-counter to counter.
+	move resume-chars to charsEnciphered.
+
+*> A checkpoint only proves the first resume-counter records were
+*> written - anything ofile holds past that point was written between
+*> the last checkpoint and the actual interruption and is never known
+*> to be complete, so it is discarded here rather than blindly
+*> extended, to avoid re-processing and duplicating those records.
+*> Copies the checkpointed prefix out to a scratch file, then replaces
+*> ofile with just that prefix so the caller's subsequent OPEN EXTEND
+*> resumes writing exactly where the checkpoint says it should.
+088-truncate-output.
+
+	move spaces to otmpChoice.
+	string function trim(oChoice) delimited by size
+		".rsm" delimited by size
+		into otmpChoice.
+
+*> ofile-status is the single status the caller checks to decide
+*> whether the resumed output file is safe to extend, so any failure
+*> in this paragraph - on either file - must be surfaced through it.
+	open input ofile
+	if ofile-status is equal to "00"
+		open output otmpfile
+		if otmpfile-status is equal to "00"
+			move "N" to trunc-eof
+			perform varying skip-i from 1 by 1 until skip-i is greater than resume-counter
+				or trunc-eof is equal to "Y"
+				read ofile
+					at end
+						move "Y" to trunc-eof
+					not at end
+						move outWord to otmpLine
+						write otmp-record
+				end-read
+			end-perform
+			close ofile
+			close otmpfile
+
+			open input otmpfile
+			if otmpfile-status is equal to "00"
+				open output ofile
+				if ofile-status is equal to "00"
+					move "N" to trunc-eof
+					perform until trunc-eof is equal to "Y"
+						read otmpfile
+							at end
+								move "Y" to trunc-eof
+							not at end
+								move otmpLine to outWord
+								write out-record
+						end-read
+					end-perform
+					close ofile
+				end-if
+				close otmpfile
+			else
+				move otmpfile-status to ofile-status
+			end-if
+		else
+			close ofile
+			move otmpfile-status to ofile-status
+		end-if
+	end-if.
+
+*> Trims the keyword so cyphCount cycles on the keyword's actual length
+*> instead of a fixed 0-25 auto-increment.
+060-compute-key-length.
+
+	move zero to keyTrail.
+	inspect function reverse(keyword)
+		tallying keyTrail for leading space.
+	compute keyLength = 20 - keyTrail.
+	if keyLength is equal to zero
+		move 1 to keyLength
+		move "A" to keyword
 	end-if.
-	Display " ".
 
-	close ifile.
-	
-	stop run.
-	
 *> Encrypts the user inputted file.
 100-encrypt.
 
@@ -89,39 +573,73 @@ procedure division.
 	move word to string1.
 	move function length(string1) to strLength.
 	perform 300-cleanString.
-	
+
 *> Loops through the cypher, calculates an offset to appropriately scale the alpha loop
-	perform varying i from 1 by 1 until i is greater than strLength2	
-		if str(i) is not alphabetic
-			display str(i)
-		else 
-			if str(i) is not equal to " "
-				if cyphCount is greater than 26
+	move string1 to string2.
+	perform varying i from 1 by 1 until i is greater than strLength2
+		if str(i) is alphabetic and str(i) is not equal to " "
+			if cyphCount is greater than or equal to keyLength
+				move 00000000 to cyphCount
+			end-if
+			move keyword(cyphCount + 1:1) to keySym
+			compute shiftVal = function ord(function upper-case(keySym)) - 66
+			compute cyphVal = function ord(str(i)) - shiftVal
+			if cyphVal is less than 00000098 and function ord(str(i)) is greater than 00000091
+				compute offset = 00000098 - cyphVal
+				compute cyphVal = 00000124 - offset
+			else
+				if cyphVal is less than 00000066
+					compute offset = 00000066 - cyphVal
+					compute cyphVal = 00000092 - offset
+				end-if
+			end-if
+			move function char(cyphVal) to outStr(i)
+			compute cyphCount = cyphCount + 00000001
+			compute charsEnciphered = charsEnciphered + 1
+		else
+			if str(i) is numeric
+				if cyphCount is greater than or equal to keyLength
 					move 00000000 to cyphCount
 				end-if
-				compute cyphVal = function ord(str(i)) - cyphCount
-				if cyphVal is less than 00000098 and function ord(str(i)) is greater than 00000091
-					compute offset = 00000098 - cyphVal
-					compute cyphVal = 00000124 - offset
-				else 
-					if cyphVal is less than 00000066
-						compute offset = 00000066 - cyphVal
-						compute cyphVal = 00000091 - offset
-					end-if
+				move keyword(cyphCount + 1:1) to keySym
+				compute shiftVal = function mod(function ord(function upper-case(keySym)) - 66, 10)
+				compute cyphVal = function ord(str(i)) - shiftVal
+				if cyphVal is less than 00000049
+					compute offset = 00000049 - cyphVal
+					compute cyphVal = 00000059 - offset
 				end-if
-				display function char(cyphVal) with no advancing		
+				move function char(cyphVal) to outStr(i)
 				compute cyphCount = cyphCount + 00000001
+				compute charsEnciphered = charsEnciphered + 1
 			end-if
 		end-if
 	end-perform.
-	
+
+*> Displays and writes the whole record as one line, preserving the
+*> original in-record layout instead of breaking on every punctuation
+*> mark or digit.
+	if strLength2 is greater than 0
+		display outLine(1:strLength2)
+	else
+		display " "
+	end-if.
+	move outLine to outWord.
+	write out-record.
+
+*> Checkpoints on the record just written (counter), before the
+*> look-ahead read below advances counter to the next record - a
+*> checkpoint must never claim a record was written before it was.
+	if function mod(counter, checkpoint-interval) is equal to zero
+		perform 095-write-checkpoint
+	end-if.
+
 	read ifile
 		at end
 			move "Y" to eof-switch
 		not at end
 			compute counter = counter + 1
 	end-read.
-	
+
 *> Decrypts encrypted code for the user.
 200-decrypt.
 
@@ -129,43 +647,212 @@ procedure division.
 	move word to string1.
 	move function length(string1) to strLength.
 	perform 300-cleanString.
-	
+
 *> Loops through the cypher, calculates an offset to appropriately scale the alpha loop
-	perform varying i from 1 by 1 until i is greater than strLength2	
-		if str(i) is not alphabetic
-			display str(i)
-		else 
-			if str(i) is not equal to " "
-				if cyphCount is greater than 26
+	move string1 to string2.
+	perform varying i from 1 by 1 until i is greater than strLength2
+		if str(i) is alphabetic and str(i) is not equal to " "
+			if cyphCount is greater than or equal to keyLength
+				move 00000000 to cyphCount
+			end-if
+			move keyword(cyphCount + 1:1) to keySym
+			compute shiftVal = function ord(function upper-case(keySym)) - 66
+			compute cyphVal = function ord(str(i)) + shiftVal
+			if cyphVal is greater than 00000123
+				compute offset = cyphVal - 00000124
+				compute cyphVal = 00000098 + offset
+			else
+				if cyphVal is greater than 00000091 and function ord(str(i)) is less than 00000092
+					compute offset = cyphVal - 00000092
+					compute cyphVal = 00000066 + offset
+				end-if
+			end-if
+			move function char(cyphVal) to outStr(i)
+			compute cyphCount = cyphCount + 00000001
+			compute charsEnciphered = charsEnciphered + 1
+		else
+			if str(i) is numeric
+				if cyphCount is greater than or equal to keyLength
 					move 00000000 to cyphCount
 				end-if
-				compute cyphVal = function ord(str(i)) + cyphCount
-				if cyphVal is greater than 00000123
-					compute offset = cyphVal - 00000124
-					compute cyphVal = 00000098 + offset
-				else 
-					if cyphVal is greater than 00000091 and function ord(str(i)) is less than 00000091
-						compute offset = cyphVal - 00000091
-						compute cyphVal = 00000066 + offset
-					end-if
+				move keyword(cyphCount + 1:1) to keySym
+				compute shiftVal = function mod(function ord(function upper-case(keySym)) - 66, 10)
+				compute cyphVal = function ord(str(i)) + shiftVal
+				if cyphVal is greater than 00000058
+					compute offset = cyphVal - 00000059
+					compute cyphVal = 00000049 + offset
 				end-if
-				display function char(cyphVal) with no advancing
+				move function char(cyphVal) to outStr(i)
 				compute cyphCount = cyphCount + 00000001
+				compute charsEnciphered = charsEnciphered + 1
 			end-if
 		end-if
 	end-perform.
-	
+
+	if strLength2 is greater than 0
+		display outLine(1:strLength2)
+	else
+		display " "
+	end-if.
+	move outLine to outWord.
+	write out-record.
+
+*> Checkpoints on the record just written (counter), before the
+*> look-ahead read below advances counter to the next record - a
+*> checkpoint must never claim a record was written before it was.
+	if function mod(counter, checkpoint-interval) is equal to zero
+		perform 095-write-checkpoint
+	end-if.
+
 	read ifile
 		at end
 			move "Y" to eof-switch
 		not at end
 			compute counter = counter + 1
 	end-read.
-	
+
 *> Removes trailing zeros from the sting to clean up the lengths.
 300-cleanString.
-	
+
 		move zero to trail.
 		inspect function reverse(string1)
 			tallying trail for leading space.
 		compute strLength2 = strLength - trail.
+
+*> Runs a record through the same encrypt offsets as 100-encrypt and
+*> immediately back through the same decrypt offsets as 200-decrypt,
+*> then compares the result against the original record so a cipher
+*> run can be confirmed reversible without a manual round trip.
+400-verify.
+
+	move 00000000 to cyphCount.
+	move word to string1.
+	move function length(string1) to strLength.
+	perform 300-cleanString.
+	move string1 to verify-original.
+
+*> Encrypt phase - same offsets as 100-encrypt.
+	move string1 to string2.
+	perform varying i from 1 by 1 until i is greater than strLength2
+		if str(i) is alphabetic and str(i) is not equal to " "
+			if cyphCount is greater than or equal to keyLength
+				move 00000000 to cyphCount
+			end-if
+			move keyword(cyphCount + 1:1) to keySym
+			compute shiftVal = function ord(function upper-case(keySym)) - 66
+			compute cyphVal = function ord(str(i)) - shiftVal
+			if cyphVal is less than 00000098 and function ord(str(i)) is greater than 00000091
+				compute offset = 00000098 - cyphVal
+				compute cyphVal = 00000124 - offset
+			else
+				if cyphVal is less than 00000066
+					compute offset = 00000066 - cyphVal
+					compute cyphVal = 00000092 - offset
+				end-if
+			end-if
+			move function char(cyphVal) to outStr(i)
+			compute cyphCount = cyphCount + 00000001
+			compute charsEnciphered = charsEnciphered + 1
+		else
+			if str(i) is numeric
+				if cyphCount is greater than or equal to keyLength
+					move 00000000 to cyphCount
+				end-if
+				move keyword(cyphCount + 1:1) to keySym
+				compute shiftVal = function mod(function ord(function upper-case(keySym)) - 66, 10)
+				compute cyphVal = function ord(str(i)) - shiftVal
+				if cyphVal is less than 00000049
+					compute offset = 00000049 - cyphVal
+					compute cyphVal = 00000059 - offset
+				end-if
+				move function char(cyphVal) to outStr(i)
+				compute cyphCount = cyphCount + 00000001
+				compute charsEnciphered = charsEnciphered + 1
+			end-if
+		end-if
+	end-perform.
+
+*> Decrypt phase - feeds the in-memory enciphered line from above back
+*> through the same offsets as 200-decrypt.
+	move 00000000 to cyphCount.
+	move outLine to string1.
+	move string1 to string2.
+	perform varying i from 1 by 1 until i is greater than strLength2
+		if str(i) is alphabetic and str(i) is not equal to " "
+			if cyphCount is greater than or equal to keyLength
+				move 00000000 to cyphCount
+			end-if
+			move keyword(cyphCount + 1:1) to keySym
+			compute shiftVal = function ord(function upper-case(keySym)) - 66
+			compute cyphVal = function ord(str(i)) + shiftVal
+			if cyphVal is greater than 00000123
+				compute offset = cyphVal - 00000124
+				compute cyphVal = 00000098 + offset
+			else
+				if cyphVal is greater than 00000091 and function ord(str(i)) is less than 00000092
+					compute offset = cyphVal - 00000092
+					compute cyphVal = 00000066 + offset
+				end-if
+			end-if
+			move function char(cyphVal) to outStr(i)
+			compute cyphCount = cyphCount + 00000001
+		else
+			if str(i) is numeric
+				if cyphCount is greater than or equal to keyLength
+					move 00000000 to cyphCount
+				end-if
+				move keyword(cyphCount + 1:1) to keySym
+				compute shiftVal = function mod(function ord(function upper-case(keySym)) - 66, 10)
+				compute cyphVal = function ord(str(i)) + shiftVal
+				if cyphVal is greater than 00000058
+					compute offset = cyphVal - 00000059
+					compute cyphVal = 00000049 + offset
+				end-if
+				move function char(cyphVal) to outStr(i)
+				compute cyphCount = cyphCount + 00000001
+			end-if
+		end-if
+	end-perform.
+
+	if outLine(1:strLength2) is equal to verify-original(1:strLength2)
+		display outLine(1:strLength2) " ... MATCH"
+	else
+		display outLine(1:strLength2) " ... MISMATCH"
+		move "MISMATCH" to verify-status
+	end-if.
+	move outLine to outWord.
+	write out-record.
+
+*> Checkpoints on the record just written (counter), before the
+*> look-ahead read below advances counter to the next record - a
+*> checkpoint must never claim a record was written before it was.
+	if function mod(counter, checkpoint-interval) is equal to zero
+		perform 095-write-checkpoint
+	end-if.
+
+	read ifile
+		at end
+			move "Y" to eof-switch
+		not at end
+			compute counter = counter + 1
+	end-read.
+
+*> Periodically records how many records have been written so far, so
+*> a re-run after an abend can resume from here instead of reprocessing
+*> the whole file.
+095-write-checkpoint.
+
+	move counter to ckpt-counter-in.
+	move charsEnciphered to ckpt-chars-in.
+	move "INCOMPLETE" to ckpt-status-in.
+	write checkpoint-record.
+
+*> Marks the checkpoint file complete once the whole input file has
+*> been processed, so a later re-run of the same file knows there is
+*> nothing left to resume.
+096-write-final-checkpoint.
+
+	move counter to ckpt-counter-in.
+	move charsEnciphered to ckpt-chars-in.
+	move "COMPLETE" to ckpt-status-in.
+	write checkpoint-record.
